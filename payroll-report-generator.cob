@@ -14,7 +14,7 @@
       *
        INPUT-OUTPUT SECTION.
       *
-       FILE-CONTROL.   
+       FILE-CONTROL.
       *
       * Input filename: `emp-dat.txt`.
       *
@@ -29,6 +29,42 @@
            SELECT payroll-listing ASSIGN TO "emp-dat-fmt.txt"
       *
                ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      * Output filename for records that fail validation:
+      * `emp-dat-exceptions.txt`.
+      *
+           SELECT employee-exceptions ASSIGN TO "emp-dat-exceptions.txt"
+      *
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      * Year-to-date accumulation file, carried forward across weekly
+      * runs and keyed by employee-id.
+      *
+           SELECT ytd-file ASSIGN TO "emp-ytd.dat"
+      *
+               ORGANIZATION IS INDEXED
+      *
+               ACCESS MODE IS DYNAMIC
+      *
+               RECORD KEY IS ytd-employee-id
+      *
+               FILE STATUS IS ws-ytd-file-status.
+      *
+      * Comma-delimited copy of the listing, written only when the
+      * run is started with the CSV run parameter.
+      *
+           SELECT csv-listing ASSIGN TO "emp-dat-fmt.csv"
+      *
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      * Restart checkpoint, read back in when the run is started with
+      * the RESTART run parameter after a mid-batch failure.
+      *
+           SELECT restart-file ASSIGN TO "emp-dat.rst"
+      *
+               ORGANIZATION IS LINE SEQUENTIAL
+      *
+               FILE STATUS IS ws-restart-file-status.
       *
        DATA DIVISION.
       *
@@ -39,12 +75,114 @@
       * Define the expected format of the input data.
       *
        01 employee-record.
+      *
+      * H = batch header, D = employee detail, T = batch trailer.
+      *
+           05 record-type-in PIC X.
+      *
+               88 is-header-record VALUE 'H'.
+      *
+               88 is-detail-record VALUE 'D'.
+      *
+               88 is-trailer-record VALUE 'T'.
+      *
+      * Unique key identifying the employee; validated in
+      * 210-VALIDATE-EMPLOYEE-ID.
+      *
+           05 employee-id-in PIC X(5).
       *
            05 employee-name-in PIC X(20).
       *
            05 hours-worked-in PIC 9(2).
       *
-           05 hourly-rate-in PIC 9V99.
+           05 hourly-rate-in PIC 999V99.
+      *
+      * Department/cost-center code, used to group the subtotals
+      * printed by 600-PRINT-DEPT-SUMMARY.
+      *
+           05 department-code-in PIC X(4).
+      *
+      * Deductions netted against gross pay by 240-CALCULATE-NET-PAY.
+      *
+           05 tax-withholding-in PIC 9(3)V99.
+      *
+           05 benefits-deduction-in PIC 9(3)V99.
+      *
+           05 garnishment-in PIC 9(3)V99.
+      *
+      * Alternate view of employee-record used to read the one header
+      * record that leads off the batch.
+      *
+       01 header-record-in.
+      *
+           05 FILLER PIC X.
+      *
+           05 header-run-date-in PIC 9(8).
+      *
+           05 header-expected-count-in PIC 9(6).
+      *
+      * Alternate view of employee-record used to read the one trailer
+      * record that closes out the batch.
+      *
+       01 trailer-record-in.
+      *
+           05 FILLER PIC X.
+      *
+           05 trailer-record-count-in PIC 9(6).
+      *
+           05 trailer-total-hours-in PIC 9(6)V99.
+      *
+           05 trailer-total-gross-in PIC 9(9)V99.
+      *
+       FD employee-exceptions LABEL RECORDS ARE STANDARD.
+      *
+      * Define the format of records rejected by validation.
+      *
+       01 exception-rec.
+      *
+           05 exception-id-out PIC X(5).
+      *
+           05 PIC X(2).
+      *
+           05 exception-name-out PIC X(20).
+      *
+           05 PIC X(2).
+      *
+           05 exception-reason-out PIC X(40).
+      *
+       FD ytd-file LABEL RECORDS ARE STANDARD.
+      *
+      * One record per employee, accumulated across weekly runs.
+      *
+       01 ytd-record.
+      *
+           05 ytd-employee-id PIC X(5).
+      *
+           05 ytd-regular-pay PIC 9(9)V99.
+      *
+           05 ytd-overtime-pay PIC 9(9)V99.
+      *
+           05 ytd-gross-pay PIC 9(9)V99.
+      *
+       FD csv-listing LABEL RECORDS ARE STANDARD.
+      *
+      * Comma-delimited name, hours, rate, wages for downstream tools.
+      *
+       01 csv-rec PIC X(80).
+      *
+       FD restart-file LABEL RECORDS ARE STANDARD.
+      *
+      * Last successfully checkpointed position in the batch.
+      *
+       01 restart-rec.
+      *
+           05 restart-record-count PIC 9(6).
+      *
+           05 restart-employee-id PIC X(5).
+      *
+           05 restart-total-hours PIC 9(6)V99.
+      *
+           05 restart-total-gross PIC 9(9)V99.
       *
        FD payroll-listing LABEL RECORDS ARE STANDARD.
       *
@@ -52,33 +190,328 @@
       *
        01 print-rec.
       *
-           05 PIC X(20).
+           05 PIC X(2).
+      *
+           05 id-out PIC X(5).
+      *
+           05 PIC X(2).
+      *
+           05 department-code-out PIC X(4).
+      *
+           05 PIC X(7).
       *
            05 name-out PIC X(20).
       *
-           05 PIC X(10).
+           05 PIC X(4).
       *
            05 hours-out PIC 9(2).
       *
-           05 PIC X(8).
+           05 PIC X(4).
+      *
+           05 rate-out PIC 999.99.
+      *
+           05 PIC X(4).
+      *
+      * Straight-time pay for the first 40 hours.
+      *
+           05 regular-pay-out PIC 9999.99.
+      *
+           05 PIC X(4).
+      *
+      * Time-and-a-half pay for hours over 40.
+      *
+           05 overtime-pay-out PIC 9999.99.
+      *
+           05 PIC X(4).
+      *
+      * Combined regular-pay-out plus overtime-pay-out.
+      *
+           05 weekly-wages-out PIC 9999.99.
+      *
+           05 PIC X(4).
+      *
+      * Gross pay less tax withholding, benefits, and garnishments.
+      *
+           05 net-pay-out PIC 9999.99.
+      *
+           05 PIC X(4).
+      *
+      * Year-to-date gross pay, carried forward in ytd-file. Widened
+      * to match ytd-gross-pay's 9 integer digits so a MOVE (which has
+      * no ON SIZE ERROR) can never truncate it.
+      *
+           05 ytd-gross-out PIC ZZZZZZZZ9.99.
+      *
+      * Alternate view of print-rec used for the batch control-total
+      * message printed at the end of the listing.
+      *
+       01 control-message-rec PIC X(80).
+      *
+      * Alternate view of print-rec used for the department/cost-center
+      * subtotal summary printed by 600-PRINT-DEPT-SUMMARY.
+      *
+       01 dept-summary-rec.
+      *
+           05 PIC X(4).
+      *
+           05 dept-summary-code-out PIC X(4).
+      *
+           05 PIC X(4).
+      *
+      * Wide enough for the largest single department, and for the
+      * TOTL grand-total row's ws-grand-total-hours (PIC 9(7)V99).
+      *
+           05 dept-summary-hours-out PIC ZZZZZZ9.99.
       *
-           05 rate-out PIC 9.99.
+           05 PIC X(4).
       *
-           05 PIC X(6).
+      * Wide enough for the TOTL grand-total row's ws-grand-total-wages
+      * (PIC 9(10)V99).
       *
-           05 weekly-wages-out PIC 999.99.
+           05 dept-summary-wages-out PIC ZZZZZZZZZ9.99.
       *
        WORKING-STORAGE SECTION.
       *
        01 are-there-more-records PIC X VALUE 'Y'.
+      *
+      * Number of straight-time hours before overtime kicks in.
+      *
+       77 ws-overtime-threshold PIC 9(2) VALUE 40.
+      *
+      * Time-and-a-half multiplier applied to overtime hours.
+      *
+       77 ws-overtime-factor PIC 9V9 VALUE 1.5.
+      *
+      * Straight-time and overtime hours split out of hours-worked-in.
+      *
+       77 ws-regular-hours PIC 9(2) VALUE ZERO.
+      *
+       77 ws-overtime-hours PIC 9(2) VALUE ZERO.
+      *
+      * Working accumulators used to build the pay figures before they
+      * are moved to the numeric-edited fields on print-rec. Wide
+      * enough to hold the true value of any hours/rate combination
+      * the input fields can carry (max well under 999999.99), so the
+      * computation itself can never overflow; 235-FLAG-WAGE-OVERFLOW
+      * is driven by an explicit compare against the narrower printed
+      * fields' capacity instead of relying on arithmetic size error.
+      *
+       77 ws-regular-pay PIC 9(6)V99 VALUE ZERO.
+      *
+       77 ws-overtime-pay PIC 9(6)V99 VALUE ZERO.
+      *
+       77 ws-gross-pay PIC 9(6)V99 VALUE ZERO.
+      *
+       77 ws-net-pay PIC 9999V99 VALUE ZERO.
+      *
+      * Sum of the three deduction fields, checked against ws-gross-pay
+      * by 240-CALCULATE-NET-PAY before the SUBTRACT.
+      *
+       77 ws-total-deductions PIC 9999V99 VALUE ZERO.
+      *
+      * Set to 'N' by 210-VALIDATE-EMPLOYEE-ID when a record fails
+      * validation; 200-WAGE-ROUTINE skips the wage calculation for it.
+      *
+       01 ws-record-valid-switch PIC X VALUE 'Y'.
+      *
+           88 record-is-valid VALUE 'Y'.
+      *
+           88 record-is-invalid VALUE 'N'.
+      *
+      * Reason text moved to exception-reason-out when a record is
+      * rejected by validation.
+      *
+       77 ws-exception-reason PIC X(40) VALUE SPACES.
+      *
+      * Table of employee IDs seen so far this run, used to catch
+      * duplicate IDs. Sized for a generous single-run employee count.
+      *
+       01 ws-seen-id-count PIC 9(4) VALUE ZERO.
+      *
+       01 ws-seen-ids-table.
+      *
+           05 ws-seen-id PIC X(5)
+      *
+                   OCCURS 2000 TIMES INDEXED BY ws-seen-id-idx.
+      *
+       77 ws-search-idx PIC 9(4) VALUE ZERO.
+      *
+       01 ws-duplicate-found-switch PIC X VALUE 'N'.
+      *
+           88 duplicate-id-found VALUE 'Y'.
+      *
+      * Batch header/trailer control totals, and what the run itself
+      * accumulates while it reads the detail records between them.
+      *
+       77 ws-run-date PIC 9(8) VALUE ZERO.
+      *
+       77 ws-expected-record-count PIC 9(6) VALUE ZERO.
+      *
+       77 ws-actual-record-count PIC 9(6) VALUE ZERO.
+      *
+       77 ws-actual-total-hours PIC 9(6)V99 VALUE ZERO.
+      *
+       77 ws-actual-total-gross PIC 9(9)V99 VALUE ZERO.
+      *
+       01 ws-out-of-balance-switch PIC X VALUE 'N'.
+      *
+           88 run-is-out-of-balance VALUE 'Y'.
+      *
+      * Set once the batch trailer record is actually read, so a file
+      * truncated before its trailer can still be flagged out of
+      * balance instead of ending the run silently.
+      *
+       01 ws-trailer-seen-switch PIC X VALUE 'N'.
+      *
+           88 trailer-was-seen VALUE 'Y'.
+      *
+      * Department subtotal table, accumulated by 500-ACCUMULATE-DEPT-
+      * TOTALS and printed by 600-PRINT-DEPT-SUMMARY.
+      *
+       77 ws-dept-count PIC 9(3) VALUE ZERO.
+      *
+       01 ws-dept-table.
+      *
+           05 ws-dept-entry OCCURS 50 TIMES INDEXED BY ws-dept-idx.
+      *
+               10 ws-dept-code PIC X(4).
+      *
+               10 ws-dept-hours PIC 9(6)V99.
+      *
+               10 ws-dept-wages PIC 9(9)V99.
+      *
+       77 ws-dept-search-idx PIC 9(3) VALUE ZERO.
+      *
+       77 ws-dept-print-idx PIC 9(3) VALUE ZERO.
+      *
+       01 ws-dept-found-switch PIC X VALUE 'N'.
+      *
+           88 dept-found VALUE 'Y'.
+      *
+       77 ws-grand-total-hours PIC 9(7)V99 VALUE ZERO.
+      *
+       77 ws-grand-total-wages PIC 9(10)V99 VALUE ZERO.
+      *
+      * Status of the last ytd-file I/O; "35" means the file does not
+      * exist yet and 900-OPEN-YTD-FILE needs to create it first.
+      *
+       77 ws-ytd-file-status PIC XX VALUE SPACES.
+      *
+       01 ws-ytd-found-switch PIC X VALUE 'Y'.
+      *
+           88 ytd-record-found VALUE 'Y'.
+      *
+           88 ytd-record-not-found VALUE 'N'.
+      *
+      * Run parameter accepted from the command line, e.g. "CSV" to
+      * also produce the comma-delimited listing.
+      *
+       01 ws-run-parameter PIC X(80) VALUE SPACES.
+      *
+       77 ws-csv-tally PIC 9 VALUE ZERO.
+      *
+       01 ws-csv-option-switch PIC X VALUE 'N'.
+      *
+           88 csv-output-requested VALUE 'Y'.
+      *
+      * Restart processing: "RESTART" on the command line resumes a
+      * batch that was checkpointed by 805-MAYBE-WRITE-CHECKPOINT the
+      * last time it ran.
+      *
+       77 ws-restart-tally PIC 9 VALUE ZERO.
+      *
+       01 ws-restart-mode-switch PIC X VALUE 'N'.
+      *
+           88 restart-mode-requested VALUE 'Y'.
+      *
+       77 ws-restart-file-status PIC XX VALUE SPACES.
+      *
+       77 ws-checkpoint-interval PIC 9(4) VALUE 100.
+      *
+       77 ws-records-read-this-run PIC 9(6) VALUE ZERO.
+      *
+       77 ws-resume-target-count PIC 9(6) VALUE ZERO.
+      *
+       77 ws-checkpoint-quotient PIC 9(6) VALUE ZERO.
+      *
+       77 ws-checkpoint-remainder PIC 9(4) VALUE ZERO.
+      *
+      * Set while the main read loop is re-driving 200-WAGE-ROUTINE for
+      * a detail record that was already reflected in the listing,
+      * exceptions, CSV, and YTD output before a RESTART; the ID and
+      * department tables still need that record's validation and
+      * accumulation replayed, but its output must not be written a
+      * second time.
+      *
+       01 ws-replay-mode-switch PIC X VALUE 'N'.
+      *
+           88 is-replaying-record VALUE 'Y'.
+      *
+      * Position of the last non-space character in employee-name-in,
+      * used to trim the CSV name field instead of carrying its
+      * trailing pad into the delimited output.
+      *
+       77 ws-csv-name-idx PIC 9(2) VALUE ZERO.
       *
        PROCEDURE DIVISION.
       *
        100-MAIN-MODULE.
+      *
+           ACCEPT ws-run-parameter FROM COMMAND-LINE
+      *
+           INSPECT ws-run-parameter TALLYING ws-csv-tally FOR ALL "CSV"
+      *
+           IF ws-csv-tally > 0
+      *
+               SET csv-output-requested TO TRUE
+      *
+           END-IF
+      *
+           INSPECT ws-run-parameter
+      *
+               TALLYING ws-restart-tally FOR ALL "RESTART"
+      *
+           IF ws-restart-tally > 0
+      *
+               SET restart-mode-requested TO TRUE
+      *
+               PERFORM 950-READ-CHECKPOINT
+      *
+           END-IF
       *
            OPEN INPUT employee-data
       *
-               OUTPUT payroll-listing
+           IF restart-mode-requested
+      *
+               OPEN EXTEND payroll-listing
+      *
+               OPEN EXTEND employee-exceptions
+      *
+           ELSE
+      *
+               OPEN OUTPUT payroll-listing
+      *
+               OPEN OUTPUT employee-exceptions
+      *
+           END-IF
+      *
+           IF csv-output-requested
+      *
+               IF restart-mode-requested
+      *
+                   OPEN EXTEND csv-listing
+      *
+               ELSE
+      *
+                   OPEN OUTPUT csv-listing
+      *
+               END-IF
+      *
+           END-IF
+      *
+           PERFORM 900-OPEN-YTD-FILE
+      *
+           PERFORM 110-READ-BATCH-HEADER
       *
       * Repeatedly read one data record into the input area.
       *
@@ -92,30 +525,1035 @@
       *
                    NOT AT END
       *
-                       PERFORM 200-WAGE-ROUTINE
+                       EVALUATE TRUE
+      *
+                           WHEN is-trailer-record
+      *
+                               SET trailer-was-seen TO TRUE
+      *
+                               PERFORM 700-CONTROL-BALANCE-ROUTINE
+      *
+                               MOVE 'N' TO are-there-more-records
+      *
+                           WHEN is-detail-record
+      *
+                               ADD 1 TO ws-records-read-this-run
+      *
+                               IF restart-mode-requested
+      *
+                                   AND ws-records-read-this-run
+      *
+                                       NOT > ws-resume-target-count
+      *
+      * This record was already written to the listing, exceptions,
+      * CSV, and YTD output before the run that left this checkpoint;
+      * replay just its ID/department bookkeeping so those in-memory
+      * tables are back the way they were, without writing it again.
+      *
+                                   SET is-replaying-record TO TRUE
+      *
+                                   PERFORM 200-WAGE-ROUTINE
+      *
+                                       THRU 200-WAGE-ROUTINE-EXIT
+      *
+                                   MOVE 'N' TO ws-replay-mode-switch
+      *
+                               ELSE
+      *
+                                   PERFORM 200-WAGE-ROUTINE
+      *
+                                       THRU 200-WAGE-ROUTINE-EXIT
+      *
+                                   PERFORM 805-MAYBE-WRITE-CHECKPOINT
+      *
+                               END-IF
+      *
+                           WHEN OTHER
+      *
+                               CONTINUE
+      *
+                       END-EVALUATE
       *
                END-READ
       *
            END-PERFORM
+      *
+      * The file ended before its trailer record arrived; that is an
+      * out-of-balance condition in its own right, not just a silent
+      * short batch.
+      *
+           IF NOT trailer-was-seen
+      *
+               SET run-is-out-of-balance TO TRUE
+      *
+               PERFORM 720-PRINT-TRUNCATED-BATCH-MESSAGE
+      *
+           END-IF
+      *
+           PERFORM 600-PRINT-DEPT-SUMMARY
+      *
+           PERFORM 810-RESET-CHECKPOINT
       *
            CLOSE employee-data
       *
                payroll-listing
+      *
+               employee-exceptions
+      *
+               ytd-file
+      *
+           IF csv-output-requested
+      *
+               CLOSE csv-listing
+      *
+           END-IF
       *
            STOP RUN.
+      *
+       110-READ-BATCH-HEADER.
+      *
+           READ employee-data
+      *
+               AT END
+      *
+                   MOVE 'N' TO are-there-more-records
+      *
+           END-READ
+      *
+           IF are-there-more-records = 'Y'
+      *
+               IF is-header-record
+      *
+                   MOVE header-run-date-in TO ws-run-date
+      *
+                   MOVE header-expected-count-in
+      *
+                       TO ws-expected-record-count
+      *
+               ELSE
+      *
+      * The first record in the file has to be the batch header; without
+      * it there is no expected count or run date to balance against,
+      * and the record read here is not a detail record either, so
+      * there is nothing safe to do but stop and let an operator look
+      * at the file.
+      *
+                   DISPLAY "BATCH HEADER RECORD MISSING - HALTING RUN"
+      *
+                   STOP RUN
+      *
+               END-IF
+      *
+           END-IF.
+      *
+       110-READ-BATCH-HEADER-EXIT.
+      *
+           EXIT.
       *
        200-WAGE-ROUTINE.
       *
            MOVE SPACES TO print-rec
       *
-           MOVE employee-name-in TO name-out
+           SET record-is-valid TO TRUE
       *
-           MOVE hours-worked-in TO hours-out
+           IF NOT is-replaying-record
       *
-           MOVE hourly-rate-in TO rate-out
+               ADD 1 TO ws-actual-record-count
+      *
+           END-IF
+      *
+           PERFORM 210-VALIDATE-EMPLOYEE-ID
+      *
+               THRU 210-VALIDATE-EMPLOYEE-ID-EXIT
+      *
+           IF record-is-valid
+      *
+               PERFORM 230-VALIDATE-HOURS-AND-RATE
+      *
+                   THRU 230-VALIDATE-HOURS-AND-RATE-EXIT
+      *
+           END-IF
+      *
+      * The hours and gross totals accumulate for every detail record
+      * whose hours/rate are themselves usable numbers, valid or not
+      * for some other reason (a bad ID, a bad deduction), so the
+      * control totals stay comparable to the trailer's even when such
+      * a record is later routed to the exceptions listing instead of
+      * the printed report. hours-worked-in/hourly-rate-in must clear
+      * the NOT NUMERIC screening above before any arithmetic touches
+      * them, both because there is no numeric value to add to a total
+      * from a non-numeric field and because running the wage
+      * calculation on garbled input used to misreport a bad rate as a
+      * computed-wage overflow instead of "HOURLY RATE IS NOT NUMERIC".
+      * The gross figure computed here is the real, post-overtime pay
+      * (not a flat hours-times-rate approximation).
+      *
+           IF hours-worked-in IS NUMERIC AND hourly-rate-in IS NUMERIC
+      *
+               IF NOT is-replaying-record
+      *
+                   ADD hours-worked-in TO ws-actual-total-hours
+      *
+               END-IF
+      *
+      * Split the hours worked into straight-time and overtime buckets.
+      *
+               IF hours-worked-in > ws-overtime-threshold
+      *
+                   MOVE ws-overtime-threshold TO ws-regular-hours
+      *
+                   SUBTRACT ws-overtime-threshold FROM hours-worked-in
+      *
+                       GIVING ws-overtime-hours
+      *
+               ELSE
+      *
+                   MOVE hours-worked-in TO ws-regular-hours
+      *
+                   MOVE ZERO TO ws-overtime-hours
+      *
+               END-IF
+      *
+               MULTIPLY ws-regular-hours BY hourly-rate-in
+      *
+                   GIVING ws-regular-pay
+      *
+               MULTIPLY ws-overtime-hours BY hourly-rate-in
+      *
+                   GIVING ws-overtime-pay
+      *
+               MULTIPLY ws-overtime-pay BY ws-overtime-factor
+      *
+                   GIVING ws-overtime-pay
+      *
+               ADD ws-regular-pay ws-overtime-pay
+      *
+                   GIVING ws-gross-pay
+      *
+               IF NOT is-replaying-record
+      *
+                   ADD ws-gross-pay TO ws-actual-total-gross
+      *
+               END-IF
+      *
+      * A computed pay figure too large for its output field (PIC
+      * 9999.99) is flagged to the exceptions listing instead of
+      * printing a wrong, wrapped number; the true amount above still
+      * counts toward the batch control totals.
+      *
+               IF ws-regular-pay > 9999.99
+      *
+                       OR ws-overtime-pay > 9999.99
+      *
+                       OR ws-gross-pay > 9999.99
+      *
+                   PERFORM 235-FLAG-WAGE-OVERFLOW
+      *
+               END-IF
+      *
+           END-IF
+      *
+           IF record-is-valid
+      *
+               PERFORM 232-VALIDATE-DEDUCTIONS
+      *
+                   THRU 232-VALIDATE-DEDUCTIONS-EXIT
+      *
+           END-IF
+      *
+           IF record-is-invalid
+      *
+               IF NOT is-replaying-record
+      *
+                   PERFORM 290-WRITE-EXCEPTION
+      *
+               END-IF
+      *
+               GO TO 200-WAGE-ROUTINE-EXIT
+      *
+           END-IF
+      *
+           MOVE employee-id-in TO id-out
+      *
+           MOVE department-code-in TO department-code-out
+      *
+           MOVE employee-name-in TO name-out
+      *
+           MOVE hours-worked-in TO hours-out
+      *
+           MOVE hourly-rate-in TO rate-out
+      *
+           MOVE ws-regular-pay TO regular-pay-out
+      *
+           MOVE ws-overtime-pay TO overtime-pay-out
+      *
+           MOVE ws-gross-pay TO weekly-wages-out
+      *
+           PERFORM 240-CALCULATE-NET-PAY
+      *
+               THRU 240-CALCULATE-NET-PAY-EXIT
+      *
+           IF record-is-invalid
+      *
+               IF NOT is-replaying-record
+      *
+                   PERFORM 290-WRITE-EXCEPTION
+      *
+               END-IF
+      *
+               GO TO 200-WAGE-ROUTINE-EXIT
+      *
+           END-IF
+      *
+           PERFORM 500-ACCUMULATE-DEPT-TOTALS
+      *
+           IF is-replaying-record
+      *
+               GO TO 200-WAGE-ROUTINE-EXIT
+      *
+           END-IF
+      *
+           PERFORM 400-UPDATE-YTD-FILE
+      *
+           MOVE ytd-gross-pay TO ytd-gross-out
+      *
+           WRITE print-rec
+      *
+           IF csv-output-requested
+      *
+               PERFORM 250-WRITE-CSV-RECORD
+      *
+           END-IF.
+      *
+       200-WAGE-ROUTINE-EXIT.
+      *
+           EXIT.
+      *
+       210-VALIDATE-EMPLOYEE-ID.
+      *
+      * A blank ID is invalid.
+      *
+           IF employee-id-in = SPACES
+      *
+               SET record-is-invalid TO TRUE
+      *
+               MOVE "EMPLOYEE ID IS BLANK" TO ws-exception-reason
+      *
+               GO TO 210-VALIDATE-EMPLOYEE-ID-EXIT
+      *
+           END-IF
+      *
+      * A non-numeric ID is invalid.
+      *
+           IF employee-id-in NOT NUMERIC
+      *
+               SET record-is-invalid TO TRUE
+      *
+               MOVE "EMPLOYEE ID IS NOT NUMERIC" TO ws-exception-reason
+      *
+               GO TO 210-VALIDATE-EMPLOYEE-ID-EXIT
+      *
+           END-IF
+      *
+           PERFORM 220-CHECK-DUPLICATE-ID
+      *
+           IF duplicate-id-found
+      *
+               SET record-is-invalid TO TRUE
+      *
+               MOVE "EMPLOYEE ID IS A DUPLICATE" TO ws-exception-reason
+      *
+               GO TO 210-VALIDATE-EMPLOYEE-ID-EXIT
+      *
+           END-IF
+      *
+      * The ID passed every check; remember it so a later duplicate
+      * of it can be caught, unless the table is already full.
+      *
+           IF ws-seen-id-count NOT < 2000
+      *
+               SET record-is-invalid TO TRUE
+      *
+               MOVE "EMPLOYEE ID TABLE IS FULL" TO ws-exception-reason
+      *
+               GO TO 210-VALIDATE-EMPLOYEE-ID-EXIT
+      *
+           END-IF
+      *
+           ADD 1 TO ws-seen-id-count
+      *
+           SET ws-seen-id-idx TO ws-seen-id-count
+      *
+           MOVE employee-id-in TO ws-seen-id (ws-seen-id-idx).
+      *
+       210-VALIDATE-EMPLOYEE-ID-EXIT.
+      *
+           EXIT.
+      *
+       220-CHECK-DUPLICATE-ID.
+      *
+           MOVE 'N' TO ws-duplicate-found-switch
+      *
+           SET ws-search-idx TO 1
+      *
+           PERFORM UNTIL ws-search-idx > ws-seen-id-count
+      *
+               IF ws-seen-id (ws-search-idx) = employee-id-in
+      *
+                   SET duplicate-id-found TO TRUE
+      *
+                   SET ws-search-idx TO ws-seen-id-count
+      *
+               END-IF
+      *
+               SET ws-search-idx UP BY 1
+      *
+           END-PERFORM.
+      *
+       220-CHECK-DUPLICATE-ID-EXIT.
+      *
+           EXIT.
+      *
+       230-VALIDATE-HOURS-AND-RATE.
+      *
+      * hours-worked-in must be a valid unsigned two-digit number
+      * (00-99); a garbled value can still arrive as non-numeric text
+      * even though the field is defined PIC 9(2).
+      *
+           IF hours-worked-in NOT NUMERIC
+      *
+               SET record-is-invalid TO TRUE
+      *
+               MOVE "HOURS WORKED IS NOT NUMERIC" TO ws-exception-reason
+      *
+               GO TO 230-VALIDATE-HOURS-AND-RATE-EXIT
+      *
+           END-IF
+      *
+      * hourly-rate-in must be numeric and a sane, non-zero rate.
+      *
+           IF hourly-rate-in NOT NUMERIC
+      *
+               SET record-is-invalid TO TRUE
+      *
+               MOVE "HOURLY RATE IS NOT NUMERIC" TO ws-exception-reason
+      *
+               GO TO 230-VALIDATE-HOURS-AND-RATE-EXIT
+      *
+           END-IF
+      *
+           IF hourly-rate-in = ZERO
+      *
+               SET record-is-invalid TO TRUE
+      *
+               MOVE "HOURLY RATE IS ZERO" TO ws-exception-reason
+      *
+           END-IF.
+      *
+       230-VALIDATE-HOURS-AND-RATE-EXIT.
+      *
+           EXIT.
+      *
+       232-VALIDATE-DEDUCTIONS.
+      *
+      * The three deduction fields feed a SUBTRACT in
+      * 240-CALCULATE-NET-PAY the same way hours-worked-in and
+      * hourly-rate-in feed the wage MULTIPLYs above, so they get the
+      * same NOT NUMERIC screening.
+      *
+           IF tax-withholding-in NOT NUMERIC
+      *
+               SET record-is-invalid TO TRUE
+      *
+               MOVE "TAX WITHHOLDING IS NOT NUMERIC" TO
+      *
+                   ws-exception-reason
+      *
+               GO TO 232-VALIDATE-DEDUCTIONS-EXIT
+      *
+           END-IF
+      *
+           IF benefits-deduction-in NOT NUMERIC
+      *
+               SET record-is-invalid TO TRUE
+      *
+               MOVE "BENEFITS DEDUCTION IS NOT NUMERIC" TO
+      *
+                   ws-exception-reason
+      *
+               GO TO 232-VALIDATE-DEDUCTIONS-EXIT
+      *
+           END-IF
+      *
+           IF garnishment-in NOT NUMERIC
+      *
+               SET record-is-invalid TO TRUE
+      *
+               MOVE "GARNISHMENT IS NOT NUMERIC" TO ws-exception-reason
+      *
+           END-IF.
+      *
+       232-VALIDATE-DEDUCTIONS-EXIT.
+      *
+           EXIT.
+      *
+       235-FLAG-WAGE-OVERFLOW.
+      *
+           SET record-is-invalid TO TRUE
+      *
+           MOVE "COMPUTED WAGES OVERFLOW OUTPUT FIELD" TO
+      *
+               ws-exception-reason.
+      *
+       235-FLAG-WAGE-OVERFLOW-EXIT.
+      *
+           EXIT.
+      *
+       240-CALCULATE-NET-PAY.
+      *
+           ADD tax-withholding-in benefits-deduction-in garnishment-in
+      *
+               GIVING ws-total-deductions
+      *
+               ON SIZE ERROR
+      *
+                   PERFORM 235-FLAG-WAGE-OVERFLOW
+      *
+           END-ADD
+      *
+           IF record-is-invalid
+      *
+               GO TO 240-CALCULATE-NET-PAY-EXIT
+      *
+           END-IF
+      *
+      * ws-net-pay is unsigned, so a plain SUBTRACT would silently
+      * store the absolute value instead of raising ON SIZE ERROR when
+      * deductions exceed gross pay; deductions exceeding gross pay
+      * are as wrong as a bad rate or a bad ID, so check for that
+      * explicitly and flag the record instead of printing a silent,
+      * wrong net-pay figure.
+      *
+           IF ws-total-deductions > ws-gross-pay
+      *
+               SET record-is-invalid TO TRUE
+      *
+               MOVE "DEDUCTIONS EXCEED GROSS PAY" TO
+      *
+                   ws-exception-reason
+      *
+               GO TO 240-CALCULATE-NET-PAY-EXIT
+      *
+           END-IF
+      *
+           SUBTRACT ws-total-deductions FROM ws-gross-pay
+      *
+               GIVING ws-net-pay
+      *
+           MOVE ws-net-pay TO net-pay-out.
+      *
+       240-CALCULATE-NET-PAY-EXIT.
+      *
+           EXIT.
+      *
+       250-WRITE-CSV-RECORD.
+      *
+           MOVE SPACES TO csv-rec
+      *
+      * Trim employee-name-in down to its last non-space character so
+      * the CSV field carries just the name, not its 20-byte pad, and
+      * can be handed straight to a downstream tool without reformat.
+      *
+           SET ws-csv-name-idx TO 20
+      *
+           PERFORM UNTIL ws-csv-name-idx < 1
+      *
+                   OR employee-name-in (ws-csv-name-idx:1) NOT = SPACE
+      *
+               SET ws-csv-name-idx DOWN BY 1
+      *
+           END-PERFORM
+      *
+           IF ws-csv-name-idx = ZERO
+      *
+               STRING "," DELIMITED BY SIZE
+      *
+                       hours-out DELIMITED BY SIZE
+      *
+                       "," DELIMITED BY SIZE
+      *
+                       rate-out DELIMITED BY SIZE
+      *
+                       "," DELIMITED BY SIZE
+      *
+                       weekly-wages-out DELIMITED BY SIZE
+      *
+                   INTO csv-rec
+      *
+               END-STRING
+      *
+           ELSE
+      *
+               STRING employee-name-in (1:ws-csv-name-idx)
+      *
+                       DELIMITED BY SIZE
+      *
+                       "," DELIMITED BY SIZE
+      *
+                       hours-out DELIMITED BY SIZE
+      *
+                       "," DELIMITED BY SIZE
+      *
+                       rate-out DELIMITED BY SIZE
+      *
+                       "," DELIMITED BY SIZE
+      *
+                       weekly-wages-out DELIMITED BY SIZE
+      *
+                   INTO csv-rec
+      *
+               END-STRING
+      *
+           END-IF
+      *
+           WRITE csv-rec.
+      *
+       250-WRITE-CSV-RECORD-EXIT.
+      *
+           EXIT.
+      *
+       290-WRITE-EXCEPTION.
+      *
+           MOVE SPACES TO exception-rec
+      *
+           MOVE employee-id-in TO exception-id-out
+      *
+           MOVE employee-name-in TO exception-name-out
+      *
+           MOVE ws-exception-reason TO exception-reason-out
+      *
+           WRITE exception-rec.
+      *
+       290-WRITE-EXCEPTION-EXIT.
+      *
+           EXIT.
+      *
+       700-CONTROL-BALANCE-ROUTINE.
+      *
+      * Compare what the run actually accumulated against the counts
+      * and totals promised by the header and trailer records.
+      *
+           IF ws-actual-record-count NOT = ws-expected-record-count
+      *
+               SET run-is-out-of-balance TO TRUE
+      *
+           END-IF
+      *
+           IF ws-actual-record-count NOT = trailer-record-count-in
+      *
+               SET run-is-out-of-balance TO TRUE
+      *
+           END-IF
+      *
+           IF ws-actual-total-hours NOT = trailer-total-hours-in
+      *
+               SET run-is-out-of-balance TO TRUE
+      *
+           END-IF
+      *
+           IF ws-actual-total-gross NOT = trailer-total-gross-in
+      *
+               SET run-is-out-of-balance TO TRUE
+      *
+           END-IF
+      *
+           PERFORM 710-PRINT-CONTROL-MESSAGE.
+      *
+       700-CONTROL-BALANCE-ROUTINE-EXIT.
+      *
+           EXIT.
+      *
+       710-PRINT-CONTROL-MESSAGE.
+      *
+           MOVE SPACES TO control-message-rec
+      *
+           IF run-is-out-of-balance
+      *
+               MOVE "*** RUN OUT OF BALANCE - SEE HDR/TRLR TOTALS ***"
+      *
+                   TO control-message-rec
+      *
+           ELSE
+      *
+               MOVE "RUN IN BALANCE"
+      *
+                   TO control-message-rec
+      *
+           END-IF
+      *
+           WRITE control-message-rec.
+      *
+       710-PRINT-CONTROL-MESSAGE-EXIT.
+      *
+           EXIT.
+      *
+       720-PRINT-TRUNCATED-BATCH-MESSAGE.
+      *
+           MOVE SPACES TO control-message-rec
+      *
+           MOVE "*** RUN OUT OF BALANCE - NO TRAILER RECORD ***"
+      *
+               TO control-message-rec
+      *
+           WRITE control-message-rec.
+      *
+       720-PRINT-TRUNCATED-BATCH-MESSAGE-EXIT.
+      *
+           EXIT.
+      *
+       500-ACCUMULATE-DEPT-TOTALS.
+      *
+           MOVE 'N' TO ws-dept-found-switch
+      *
+           SET ws-dept-search-idx TO 1
+      *
+           PERFORM UNTIL ws-dept-search-idx > ws-dept-count
+      *
+               IF ws-dept-code (ws-dept-search-idx) = department-code-in
+      *
+                   SET dept-found TO TRUE
+      *
+                   ADD hours-worked-in
+      *
+                       TO ws-dept-hours (ws-dept-search-idx)
+      *
+                   ADD ws-gross-pay
+      *
+                       TO ws-dept-wages (ws-dept-search-idx)
+      *
+                   SET ws-dept-search-idx TO ws-dept-count
+      *
+               END-IF
+      *
+               SET ws-dept-search-idx UP BY 1
+      *
+           END-PERFORM
+      *
+           IF NOT dept-found
+      *
+      * More distinct department codes than the table was sized for
+      * points to bad data or a missing configuration update, not a
+      * one-record problem; halt for an operator rather than either
+      * overflow the table or silently drop the department from the
+      * summary.
+      *
+               IF ws-dept-count NOT < 50
+      *
+                   DISPLAY "DEPARTMENT TABLE IS FULL - HALTING RUN"
+      *
+                   DISPLAY "OFFENDING DEPARTMENT CODE: "
+      *
+                       department-code-in
+      *
+                   STOP RUN
+      *
+               END-IF
+      *
+               ADD 1 TO ws-dept-count
+      *
+               MOVE department-code-in TO ws-dept-code (ws-dept-count)
+      *
+               MOVE hours-worked-in TO ws-dept-hours (ws-dept-count)
+      *
+               MOVE ws-gross-pay TO ws-dept-wages (ws-dept-count)
+      *
+           END-IF.
+      *
+       500-ACCUMULATE-DEPT-TOTALS-EXIT.
+      *
+           EXIT.
+      *
+       600-PRINT-DEPT-SUMMARY.
+      *
+           MOVE ZERO TO ws-grand-total-hours
+      *
+           MOVE ZERO TO ws-grand-total-wages
+      *
+           PERFORM 610-PRINT-ONE-DEPT
+      *
+               VARYING ws-dept-print-idx FROM 1 BY 1
+      *
+                   UNTIL ws-dept-print-idx > ws-dept-count
+      *
+           MOVE SPACES TO dept-summary-rec
+      *
+           MOVE "TOTL" TO dept-summary-code-out
+      *
+           MOVE ws-grand-total-hours TO dept-summary-hours-out
+      *
+           MOVE ws-grand-total-wages TO dept-summary-wages-out
+      *
+           WRITE dept-summary-rec.
+      *
+       600-PRINT-DEPT-SUMMARY-EXIT.
+      *
+           EXIT.
+      *
+       610-PRINT-ONE-DEPT.
+      *
+           MOVE SPACES TO dept-summary-rec
+      *
+           MOVE ws-dept-code (ws-dept-print-idx)
+      *
+               TO dept-summary-code-out
+      *
+           MOVE ws-dept-hours (ws-dept-print-idx)
+      *
+               TO dept-summary-hours-out
+      *
+           MOVE ws-dept-wages (ws-dept-print-idx)
+      *
+               TO dept-summary-wages-out
+      *
+           WRITE dept-summary-rec
+      *
+      * A grand total that overflows its accumulator is a batch-wide
+      * anomaly, not a one-record problem; halt for an operator rather
+      * than let it silently wrap, the same treatment 500-ACCUMULATE-
+      * DEPT-TOTALS gives an over-capacity department table.
+      *
+           ADD ws-dept-hours (ws-dept-print-idx) TO ws-grand-total-hours
+      *
+               ON SIZE ERROR
+      *
+                   DISPLAY "GRAND TOTAL HOURS OVERFLOWED - HALTING RUN"
+      *
+                   STOP RUN
+      *
+           END-ADD
+      *
+           ADD ws-dept-wages (ws-dept-print-idx)
+      *
+               TO ws-grand-total-wages
+      *
+               ON SIZE ERROR
+      *
+                   DISPLAY "GRAND TOTAL WAGES OVERFLOWED - HALTING RUN"
+      *
+                   STOP RUN
+      *
+           END-ADD.
+      *
+       610-PRINT-ONE-DEPT-EXIT.
+      *
+           EXIT.
+      *
+       400-UPDATE-YTD-FILE.
+      *
+           MOVE employee-id-in TO ytd-employee-id
+      *
+           SET ytd-record-found TO TRUE
+      *
+           READ ytd-file
+      *
+               INVALID KEY
+      *
+                   SET ytd-record-not-found TO TRUE
+      *
+           END-READ
+      *
+           IF ytd-record-not-found
+      *
+               MOVE ZERO TO ytd-regular-pay
+      *
+               MOVE ZERO TO ytd-overtime-pay
+      *
+               MOVE ZERO TO ytd-gross-pay
+      *
+           END-IF
+      *
+           ADD ws-regular-pay TO ytd-regular-pay
+      *
+           ADD ws-overtime-pay TO ytd-overtime-pay
+      *
+           ADD ws-gross-pay TO ytd-gross-pay
+      *
+           IF ytd-record-found
+      *
+               REWRITE ytd-record
+      *
+           ELSE
+      *
+               WRITE ytd-record
+      *
+           END-IF.
+      *
+       400-UPDATE-YTD-FILE-EXIT.
+      *
+           EXIT.
+      *
+       900-OPEN-YTD-FILE.
+      *
+      * Open the YTD master for random update; if it doesn't exist yet
+      * (this is the first run of the year), create it empty first.
+      *
+           OPEN I-O ytd-file
+      *
+           IF ws-ytd-file-status = "35"
+      *
+               OPEN OUTPUT ytd-file
+      *
+               CLOSE ytd-file
+      *
+               OPEN I-O ytd-file
+      *
+           END-IF.
+      *
+       900-OPEN-YTD-FILE-EXIT.
+      *
+           EXIT.
+      *
+       800-WRITE-CHECKPOINT.
+      *
+           PERFORM 815-FLUSH-OUTPUT-FILES
+      *
+           OPEN OUTPUT restart-file
+      *
+           MOVE ws-records-read-this-run TO restart-record-count
+      *
+           MOVE employee-id-in TO restart-employee-id
+      *
+           MOVE ws-actual-total-hours TO restart-total-hours
+      *
+           MOVE ws-actual-total-gross TO restart-total-gross
+      *
+           WRITE restart-rec
+      *
+           CLOSE restart-file.
+      *
+       800-WRITE-CHECKPOINT-EXIT.
+      *
+           EXIT.
+      *
+       805-MAYBE-WRITE-CHECKPOINT.
+      *
+      * Persist a checkpoint every ws-checkpoint-interval detail
+      * records so a re-launch with RESTART can pick up close to
+      * where a failed run left off.
+      *
+           DIVIDE ws-records-read-this-run BY ws-checkpoint-interval
+      *
+               GIVING ws-checkpoint-quotient
+      *
+               REMAINDER ws-checkpoint-remainder
+      *
+           IF ws-checkpoint-remainder = ZERO
+      *
+               PERFORM 800-WRITE-CHECKPOINT
+      *
+           END-IF.
+      *
+       805-MAYBE-WRITE-CHECKPOINT-EXIT.
+      *
+           EXIT.
+      *
+       810-RESET-CHECKPOINT.
+      *
+      * A run that reaches the trailer cleanly has nothing left to
+      * resume; reset the checkpoint so a later RESTART by mistake
+      * does not skip a whole new batch.
+      *
+           OPEN OUTPUT restart-file
+      *
+           MOVE ZERO TO restart-record-count
+      *
+           MOVE SPACES TO restart-employee-id
+      *
+           MOVE ZERO TO restart-total-hours
+      *
+           MOVE ZERO TO restart-total-gross
+      *
+           WRITE restart-rec
+      *
+           CLOSE restart-file.
+      *
+       810-RESET-CHECKPOINT-EXIT.
+      *
+           EXIT.
+      *
+       815-FLUSH-OUTPUT-FILES.
+      *
+      * The listing, exceptions, CSV, and YTD files stay open and
+      * buffered for the whole run; force them to disk before
+      * 800-WRITE-CHECKPOINT records this many records as safe, or a
+      * RESTART could resume past records the checkpoint says are done
+      * but that never actually reached disk.
+      *
+           CLOSE payroll-listing
+      *
+           OPEN EXTEND payroll-listing
+      *
+           CLOSE employee-exceptions
+      *
+           OPEN EXTEND employee-exceptions
+      *
+           IF csv-output-requested
+      *
+               CLOSE csv-listing
+      *
+               OPEN EXTEND csv-listing
+      *
+           END-IF
+      *
+           CLOSE ytd-file
+      *
+           PERFORM 900-OPEN-YTD-FILE.
+      *
+       815-FLUSH-OUTPUT-FILES-EXIT.
+      *
+           EXIT.
+      *
+       950-READ-CHECKPOINT.
+      *
+           OPEN INPUT restart-file
+      *
+           IF ws-restart-file-status = "35"
+      *
+               MOVE ZERO TO ws-resume-target-count
+      *
+           ELSE
+      *
+               READ restart-file
+      *
+                   AT END
+      *
+                       MOVE ZERO TO ws-resume-target-count
+      *
+                   NOT AT END
+      *
+                       MOVE restart-record-count
+      *
+                           TO ws-resume-target-count
+      *
+                       MOVE restart-record-count
+      *
+                           TO ws-actual-record-count
+      *
+                       MOVE restart-total-hours
+      *
+                           TO ws-actual-total-hours
+      *
+                       MOVE restart-total-gross
+      *
+                           TO ws-actual-total-gross
+      *
+               END-READ
+      *
+               CLOSE restart-file
+      *
+           END-IF.
       *
-           MULTIPLY hours-worked-in BY hourly-rate-in
+       950-READ-CHECKPOINT-EXIT.
       *
-               GIVING weekly-wages-out
+           EXIT.
       *
-           WRITE print-rec.
